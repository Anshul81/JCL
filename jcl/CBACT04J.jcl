@@ -0,0 +1,37 @@
+//CBACT04J JOB (ACCTNO),'RUN CBACT04C',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* DRIVER JOB FOR CBACT04C.                                     *
+//* PARM PASSES THE RUN-DATE (POS 1-8, YYYYMMDD), RUN-ID          *
+//* (POS 9-16), AND OPTIONALLY THE INFILE DD'S PHYSICAL DSN       *
+//* (POS 17 ONWARD) SO CHECKPOINT/RESTART CAN TELL A STALE        *
+//* CHECKPOINT FROM A DIFFERENT DAY'S INPUT APART FROM ONE FOR    *
+//* THE FILE ACTUALLY BEING READ - THE INFILE DD NAME ITSELF      *
+//* NEVER CHANGES ACROSS ENVIRONMENTS, SO IT CANNOT BE USED FOR   *
+//* THAT CHECK.  THE INPUT DATASET IS SUPPLIED VIA THE INFILE DD -*
+//* MOVE THIS JOB BETWEEN DEV/TEST/PROD BY CHANGING THE DD DSN    *
+//* AND PARM BELOW, NOT BY RECOMPILING THE PROGRAM.               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBACT04C,PARM='20260808RUN00001PROD.CARDDEMO.ACCTDA
+//             TA.INPUT'
+//STEPLIB  DD DSN=PROD.CBACT04C.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.CARDDEMO.ACCTDATA.INPUT,DISP=SHR
+//REJFILE  DD DSN=PROD.CARDDEMO.ACCTDATA.REJECT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=94)
+//CTLRPT   DD SYSOUT=*
+//CKPTFILE DD DSN=PROD.CARDDEMO.ACCTDATA.CKPT,DISP=SHR
+//AUDTFILE DD DSN=PROD.CARDDEMO.ACCTDATA.AUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=128)
+//*--------------------------------------------------------------*
+//* OPTIONAL - IF PRESENT, CBACT04C RUNS MULTI-FILE BATCH MODE   *
+//* AND READS ONE DATASET NAME PER LINE FROM BATCHCTL INSTEAD OF *
+//* THE SINGLE INFILE DD ABOVE.                                  *
+//*--------------------------------------------------------------*
+//*BATCHCTL DD DSN=PROD.CARDDEMO.ACCTDATA.FILELIST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
