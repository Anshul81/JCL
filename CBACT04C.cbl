@@ -1,45 +1,641 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ExampleProgram.
+       PROGRAM-ID. CBACT04C.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO 'input.dat'
+           SELECT InputFile ASSIGN TO WS-Input-Dataset-Name
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS Field1
+                  FILE STATUS IS FileStatus.
+
+           SELECT BatchControlFile ASSIGN TO "BATCHCTL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS BatchControlStatus.
+
+           SELECT RejectFile ASSIGN TO "REJFILE"
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
-                  FILE STATUS IS FileStatus.
+                  FILE STATUS IS RejectFileStatus.
+
+           SELECT ControlReportFile ASSIGN TO "CTLRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ControlReportStatus.
+
+           SELECT CheckpointFile ASSIGN TO "CKPTFILE"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CKPT-Run-Id
+                  FILE STATUS IS CheckpointFileStatus.
+
+           SELECT AuditLogFile ASSIGN TO "AUDTFILE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS AuditLogFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD  InputFile.
-       01  InputRecord.
-           05  Field1              PIC X(20).
-           05  Field2              PIC X(30).
+           COPY CB04REC.
+
+       FD  RejectFile.
+       01  RejectRecord.
+           05  Reject-Field1       PIC X(20).
+           05  Reject-Field2       PIC X(30).
+           05  Reject-Reason-Code  PIC X(4).
+           05  Reject-Reason-Text  PIC X(40).
+
+       FD  ControlReportFile.
+           COPY CB04CTRL.
+
+       FD  CheckpointFile.
+           COPY CB04CKPT.
+
+       FD  AuditLogFile.
+           COPY CB04AUDT.
+
+       FD  BatchControlFile.
+       01  BatchControlRecord          PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  FileStatus              PIC XX.
+       01  RejectFileStatus        PIC XX.
+       01  ControlReportStatus     PIC XX.
+       01  CheckpointFileStatus    PIC XX.
+       01  AuditLogFileStatus      PIC XX.
+       01  BatchControlStatus      PIC XX.
+       01  WS-Run-Result           PIC X(8) VALUE 'NORMAL'.
        01  EndOfFile               PIC X VALUE 'N'.
+       01  WS-Batch-Eof-Sw         PIC X VALUE 'N'.
+           88  Batch-Eof           VALUE 'Y'.
+
+       01  WS-Input-Dataset-Name   PIC X(80) VALUE 'INFILE'.
+       01  WS-Batch-Mode-Sw        PIC X VALUE 'N'.
+           88  Batch-Mode-Active   VALUE 'Y'.
+       01  WS-Files-Processed-Count PIC 9(5) VALUE ZERO.
+       01  WS-Audit-Input-Name      PIC X(80) VALUE SPACES.
+
+       COPY CB04STAT.
+
+       01  WS-Current-Status-Action PIC X VALUE 'F'.
+           88  Status-Action-Retry  VALUE 'R'.
+           88  Status-Action-Fatal  VALUE 'F'.
+           88  Status-Action-Ok     VALUE 'O'.
+       01  WS-Current-Status-Desc   PIC X(30) VALUE SPACES.
+
+       01  WS-Retry-Max             PIC 9(2) VALUE 5.
+       01  WS-Retry-Count           PIC 9(2) VALUE ZERO.
+       01  WS-Retry-Delay-Seconds   PIC 9(3) VALUE 5.
+
+       01  WS-Open-Result-Sw        PIC X VALUE 'P'.
+           88  Open-Successful      VALUE 'S'.
+           88  Open-Fatal           VALUE 'F'.
+           88  Open-Pending         VALUE 'P'.
+
+       01  WS-Read-Result-Sw        PIC X VALUE 'P'.
+           88  Read-Successful       VALUE 'S'.
+           88  Read-Eof              VALUE 'E'.
+           88  Read-Fatal            VALUE 'F'.
+           88  Read-Pending          VALUE 'P'.
+
+       01  WS-Run-Id               PIC X(8)  VALUE 'RUN0001'.
+       01  WS-Checkpoint-Interval  PIC 9(5)  VALUE 100.
+       01  WS-Checkpoint-Exists-Sw PIC X     VALUE 'N'.
+           88  Checkpoint-File-Ready VALUE 'Y'.
+       01  WS-Restart-Sw           PIC X     VALUE 'N'.
+           88  Restart-Requested   VALUE 'Y'.
+
+       01  WS-Program-Name         PIC X(8)  VALUE 'CBACT04C'.
+       01  WS-Record-Count-Read    PIC 9(9)  VALUE ZERO.
+       01  WS-Record-Count-Disp    PIC 9(9)  VALUE ZERO.
+
+       01  WS-Current-Date-Time.
+           05  WS-CD-Date          PIC 9(8).
+           05  WS-CD-Hour          PIC 9(2).
+           05  WS-CD-Minute        PIC 9(2).
+           05  WS-CD-Second        PIC 9(2).
+           05  WS-CD-Hundredths    PIC 9(2).
+           05  WS-CD-Offset        PIC X(5).
 
-       PROCEDURE DIVISION.
+       01  WS-Run-Date-Display     PIC X(10).
+       01  WS-Run-Time-Display     PIC X(8).
+
+       01  WS-Edit-Switch          PIC X VALUE 'Y'.
+           88  Valid-Record        VALUE 'Y'.
+           88  Invalid-Record      VALUE 'N'.
+
+       01  WS-Reason-Code          PIC X(4).
+       01  WS-Reason-Text          PIC X(40).
+       01  WS-Reject-Count         PIC 9(9) VALUE ZERO.
+       01  WS-Grand-Total          PIC S9(15)V99 VALUE ZERO.
+       01  WS-Grand-Total-Display  PIC -(14)9.99.
+       01  WS-Reject-Amt-Total   PIC S9(15)V99 VALUE ZERO.
+       01  WS-Reject-Amt-Display PIC -(14)9.99.
+
+       01  WS-Audit-File-Status    PIC XX VALUE SPACES.
+
+       01  WS-Parm-Run-Date        PIC X(8) VALUE SPACES.
+       01  WS-Parm-Run-Id          PIC X(8) VALUE SPACES.
+       01  WS-Parm-Input-Dsn       PIC X(44) VALUE SPACES.
+       01  WS-Parm-Dsn-Length      PIC S9(4) COMP VALUE ZERO.
+       01  WS-Checkpoint-Dataset-Id PIC X(80) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-Parm-Area.
+           05  LS-Parm-Length      PIC S9(4) COMP.
+           05  LS-Parm-Data        PIC X(76).
+
+       PROCEDURE DIVISION USING LS-Parm-Area.
        Begin.
-           OPEN INPUT InputFile
-           IF FileStatus = '00'
-               DISPLAY 'File opened successfully.'
+           PERFORM 0050-Initialize-Status-Table
+
+           IF LS-Parm-Length >= 8
+               MOVE LS-Parm-Data(1:8) TO WS-Parm-Run-Date
+           END-IF
+           IF LS-Parm-Length >= 16
+               MOVE LS-Parm-Data(9:8) TO WS-Parm-Run-Id
+               IF WS-Parm-Run-Id NOT = SPACES
+                   MOVE WS-Parm-Run-Id TO WS-Run-Id
+               END-IF
+           END-IF
+           IF LS-Parm-Length > 16
+               COMPUTE WS-Parm-Dsn-Length = LS-Parm-Length - 16
+               IF WS-Parm-Dsn-Length > 44
+                   MOVE 44 TO WS-Parm-Dsn-Length
+               END-IF
+               MOVE LS-Parm-Data(17:WS-Parm-Dsn-Length)
+                   TO WS-Parm-Input-Dsn
+           END-IF
+
+           PERFORM 0100-Check-For-Checkpoint
+           PERFORM 0150-Determine-Batch-Mode
+
+           IF NOT Batch-Mode-Active AND Restart-Requested
+               OPEN EXTEND RejectFile
            ELSE
-               DISPLAY 'Error opening file. Status: ' FileStatus
+               OPEN OUTPUT RejectFile
+           END-IF
+           IF RejectFileStatus NOT = '00'
+               DISPLAY 'Error opening reject file. Status: '
+                   RejectFileStatus
+               MOVE 'ABNORMAL' TO WS-Run-Result
+               MOVE RejectFileStatus TO WS-Audit-File-Status
+               PERFORM 9000-Write-Control-Report
+               PERFORM 9500-Write-Audit-Record
                STOP RUN
            END-IF
 
-           PERFORM UNTIL EndOfFile = 'Y'
-               READ InputFile INTO InputRecord
+           IF Batch-Mode-Active
+               PERFORM 0400-Process-Batch-Files
+           ELSE
+               PERFORM 0500-Process-One-File
+           END-IF
+
+           CLOSE RejectFile
+           PERFORM 0300-Delete-Checkpoint
+           DISPLAY 'File processing completed.'
+           DISPLAY 'Files processed: ' WS-Files-Processed-Count
+           DISPLAY 'Rejected records: ' WS-Reject-Count
+           MOVE FileStatus TO WS-Audit-File-Status
+           PERFORM 9000-Write-Control-Report
+           PERFORM 9500-Write-Audit-Record
+           STOP RUN.
+
+       0050-Initialize-Status-Table.
+           MOVE '00' TO WS-Status-Code(1)
+           MOVE 'O'  TO WS-Status-Action(1)
+           MOVE 'SUCCESSFUL OPEN' TO WS-Status-Desc(1)
+
+           MOVE '35' TO WS-Status-Code(2)
+           MOVE 'F'  TO WS-Status-Action(2)
+           MOVE 'FILE NOT FOUND' TO WS-Status-Desc(2)
+
+           MOVE '37' TO WS-Status-Code(3)
+           MOVE 'F'  TO WS-Status-Action(3)
+           MOVE 'OPEN MODE CONFLICT' TO WS-Status-Desc(3)
+
+           MOVE '93' TO WS-Status-Code(4)
+           MOVE 'R'  TO WS-Status-Action(4)
+           MOVE 'RESOURCE NOT AVAILABLE' TO WS-Status-Desc(4)
+
+           MOVE '91' TO WS-Status-Code(5)
+           MOVE 'F'  TO WS-Status-Action(5)
+           MOVE 'PASSWORD FAILURE' TO WS-Status-Desc(5)
+
+           MOVE '9A' TO WS-Status-Code(6)
+           MOVE 'F'  TO WS-Status-Action(6)
+           MOVE 'ENVIRONMENT OR OS ERROR' TO WS-Status-Desc(6).
+
+       0150-Determine-Batch-Mode.
+           OPEN INPUT BatchControlFile
+           IF BatchControlStatus = '00'
+               SET Batch-Mode-Active TO TRUE
+               DISPLAY 'Batch control file found - '
+                   'running in multi-file batch mode'
+           ELSE
+               DISPLAY 'No batch control file - '
+                   'running single-file mode'
+           END-IF.
+
+       0400-Process-Batch-Files.
+           PERFORM UNTIL Batch-Eof
+               READ BatchControlFile INTO BatchControlRecord
                    AT END
-                       MOVE 'Y' TO EndOfFile
+                       SET Batch-Eof TO TRUE
                    NOT AT END
-                       DISPLAY 'Field1: ' Field1
-                       DISPLAY 'Field2: ' Field2
+                       MOVE FUNCTION TRIM(BatchControlRecord)
+                           TO WS-Input-Dataset-Name
+                       IF WS-Input-Dataset-Name NOT = SPACES
+                           PERFORM 0500-Process-One-File
+                       END-IF
                END-READ
            END-PERFORM
+           CLOSE BatchControlFile.
 
-           CLOSE InputFile
-           DISPLAY 'File processing completed.'
-           STOP RUN.
+       0450-Open-Input-With-Retry.
+           MOVE ZERO TO WS-Retry-Count
+           SET Open-Pending TO TRUE
+           PERFORM UNTIL NOT Open-Pending
+               OPEN INPUT InputFile
+               PERFORM 0460-Lookup-Status-Action
+               EVALUATE TRUE
+                   WHEN Status-Action-Ok
+                       SET Open-Successful TO TRUE
+                   WHEN Status-Action-Retry
+                       ADD 1 TO WS-Retry-Count
+                       IF WS-Retry-Count > WS-Retry-Max
+                           DISPLAY 'Retry limit exceeded for status '
+                               FileStatus ' - ' WS-Current-Status-Desc
+                           SET Open-Fatal TO TRUE
+                       ELSE
+                           DISPLAY 'FileStatus ' FileStatus ' ('
+                               WS-Current-Status-Desc
+                               ') is recoverable - retry '
+                               WS-Retry-Count ' of ' WS-Retry-Max
+                           CALL 'C$SLEEP' USING WS-Retry-Delay-Seconds
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY 'Fatal FileStatus ' FileStatus ' - '
+                           WS-Current-Status-Desc
+                       SET Open-Fatal TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+
+       0460-Lookup-Status-Action.
+           MOVE 'F' TO WS-Current-Status-Action
+           MOVE 'UNKNOWN FILE STATUS' TO WS-Current-Status-Desc
+           PERFORM VARYING WS-Status-Idx FROM 1 BY 1
+                   UNTIL WS-Status-Idx > 6
+               IF FileStatus = WS-Status-Code(WS-Status-Idx)
+                   MOVE WS-Status-Action(WS-Status-Idx)
+                       TO WS-Current-Status-Action
+                   MOVE WS-Status-Desc(WS-Status-Idx)
+                       TO WS-Current-Status-Desc
+                   MOVE 7 TO WS-Status-Idx
+               END-IF
+           END-PERFORM.
+
+       0470-Read-Input-With-Retry.
+           MOVE ZERO TO WS-Retry-Count
+           SET Read-Pending TO TRUE
+           PERFORM UNTIL NOT Read-Pending
+               READ InputFile NEXT RECORD INTO InputRecord
+                   AT END
+                       SET Read-Eof TO TRUE
+                   NOT AT END
+                       PERFORM 0480-Evaluate-Read-Status
+               END-READ
+           END-PERFORM.
+
+       0480-Evaluate-Read-Status.
+           PERFORM 0460-Lookup-Status-Action
+           EVALUATE TRUE
+               WHEN Status-Action-Ok
+                   SET Read-Successful TO TRUE
+               WHEN Status-Action-Retry
+                   PERFORM 0490-Retry-Read-Delay
+               WHEN OTHER
+                   DISPLAY 'Fatal FileStatus ' FileStatus
+                       ' - ' WS-Current-Status-Desc
+                   SET Read-Fatal TO TRUE
+           END-EVALUATE.
+
+       0490-Retry-Read-Delay.
+           ADD 1 TO WS-Retry-Count
+           IF WS-Retry-Count > WS-Retry-Max
+               DISPLAY 'Retry limit exceeded for status '
+                   FileStatus ' - ' WS-Current-Status-Desc
+               SET Read-Fatal TO TRUE
+           ELSE
+               DISPLAY 'FileStatus ' FileStatus ' ('
+                   WS-Current-Status-Desc
+                   ') is recoverable - retry '
+                   WS-Retry-Count ' of ' WS-Retry-Max
+               CALL 'C$SLEEP' USING WS-Retry-Delay-Seconds
+           END-IF.
+
+       0500-Process-One-File.
+           MOVE 'N' TO EndOfFile
+           IF Batch-Mode-Active
+               MOVE WS-Input-Dataset-Name TO WS-Checkpoint-Dataset-Id
+           ELSE
+               IF WS-Parm-Input-Dsn NOT = SPACES
+                   MOVE WS-Parm-Input-Dsn TO WS-Checkpoint-Dataset-Id
+               ELSE
+                   MOVE WS-Input-Dataset-Name
+                       TO WS-Checkpoint-Dataset-Id
+               END-IF
+           END-IF
+           PERFORM 0450-Open-Input-With-Retry
+           IF Open-Successful
+               DISPLAY 'File opened successfully: '
+                   WS-Input-Dataset-Name
+               ADD 1 TO WS-Files-Processed-Count
+
+               IF NOT Batch-Mode-Active AND Restart-Requested
+                   IF CKPT-Dataset-Name = WS-Checkpoint-Dataset-Id
+                       MOVE CKPT-Record-Count TO WS-Record-Count-Read
+                       MOVE CKPT-Disp-Count TO WS-Record-Count-Disp
+                       MOVE CKPT-Reject-Count TO WS-Reject-Count
+                       MOVE CKPT-Grand-Total TO WS-Grand-Total
+                       MOVE CKPT-Rejected-Amount
+                           TO WS-Reject-Amt-Total
+                       MOVE CKPT-Last-Key TO Field1
+                       START InputFile KEY IS GREATER THAN Field1
+                           INVALID KEY
+                               DISPLAY 'Checkpoint key not found, '
+                                   'resuming from start of file'
+                               MOVE ZERO TO WS-Record-Count-Read
+                               MOVE ZERO TO WS-Record-Count-Disp
+                               MOVE ZERO TO WS-Reject-Count
+                               MOVE ZERO TO WS-Grand-Total
+                               MOVE ZERO TO WS-Reject-Amt-Total
+                       END-START
+                   ELSE
+                       DISPLAY 'Checkpoint dataset ' CKPT-Dataset-Name
+                           ' does not match current input '
+                           WS-Checkpoint-Dataset-Id
+                       DISPLAY 'Ignoring checkpoint and starting '
+                           'from record one'
+                   END-IF
+               END-IF
+
+               PERFORM UNTIL EndOfFile = 'Y'
+                   PERFORM 0470-Read-Input-With-Retry
+                   EVALUATE TRUE
+                       WHEN Read-Eof
+                           MOVE 'Y' TO EndOfFile
+                       WHEN Read-Fatal
+                           DISPLAY 'Unrecoverable read error on '
+                               WS-Input-Dataset-Name ' Status: '
+                               FileStatus
+                           MOVE 'Y' TO EndOfFile
+                           MOVE 'ABNORMAL' TO WS-Run-Result
+                           IF Batch-Mode-Active
+                               DISPLAY 'Skipping remainder of this '
+                                   'file and continuing batch'
+                           ELSE
+                               CLOSE InputFile
+                               CLOSE RejectFile
+                               MOVE FileStatus TO WS-Audit-File-Status
+                               PERFORM 9000-Write-Control-Report
+                               PERFORM 9500-Write-Audit-Record
+                               STOP RUN
+                           END-IF
+                       WHEN Read-Successful
+                           ADD 1 TO WS-Record-Count-Read
+                           PERFORM 1000-Edit-Record
+                           IF Valid-Record
+                               ADD 1 TO WS-Record-Count-Disp
+                               ADD Field2-Amount TO WS-Grand-Total
+                               DISPLAY 'Field1: ' Field1
+                               DISPLAY 'Field2: ' Field2
+                           ELSE
+                               PERFORM 2000-Write-Reject
+                               IF Field2-Amount IS NUMERIC
+                                   ADD Field2-Amount
+                                       TO WS-Reject-Amt-Total
+                               END-IF
+                           END-IF
+                           IF FUNCTION MOD(WS-Record-Count-Read
+                                   WS-Checkpoint-Interval) = 0
+                               PERFORM 0200-Write-Checkpoint
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+
+               CLOSE InputFile
+           ELSE
+               DISPLAY 'Error opening file ' WS-Input-Dataset-Name
+                   ' Status: ' FileStatus
+               IF Batch-Mode-Active
+                   MOVE 'ABNORMAL' TO WS-Run-Result
+                   DISPLAY 'Skipping this file and continuing batch'
+               ELSE
+                   CLOSE RejectFile
+                   MOVE 'ABNORMAL' TO WS-Run-Result
+                   MOVE FileStatus TO WS-Audit-File-Status
+                   PERFORM 9000-Write-Control-Report
+                   PERFORM 9500-Write-Audit-Record
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       0100-Check-For-Checkpoint.
+           OPEN I-O CheckpointFile
+           IF CheckpointFileStatus = '35'
+               OPEN OUTPUT CheckpointFile
+               CLOSE CheckpointFile
+               OPEN I-O CheckpointFile
+           END-IF
+
+           IF CheckpointFileStatus NOT = '00'
+               DISPLAY 'Error opening checkpoint file. Status: '
+                   CheckpointFileStatus
+           ELSE
+               SET Checkpoint-File-Ready TO TRUE
+               MOVE WS-Run-Id TO CKPT-Run-Id
+               READ CheckpointFile
+                   INVALID KEY
+                       DISPLAY 'No prior checkpoint for run '
+                           WS-Run-Id ' - starting from record one'
+                   NOT INVALID KEY
+                       SET Restart-Requested TO TRUE
+                       DISPLAY 'Checkpoint found for run ' WS-Run-Id
+                           ' - resuming after key ' CKPT-Last-Key
+               END-READ
+           END-IF.
+
+       0200-Write-Checkpoint.
+           IF Checkpoint-File-Ready
+               MOVE WS-Run-Id TO CKPT-Run-Id
+               MOVE Field1 TO CKPT-Last-Key
+               MOVE WS-Record-Count-Read TO CKPT-Record-Count
+               MOVE WS-Record-Count-Disp TO CKPT-Disp-Count
+               MOVE WS-Reject-Count TO CKPT-Reject-Count
+               MOVE WS-Grand-Total TO CKPT-Grand-Total
+               MOVE WS-Reject-Amt-Total TO CKPT-Rejected-Amount
+               MOVE WS-Checkpoint-Dataset-Id TO CKPT-Dataset-Name
+               REWRITE CheckpointRecord
+                   INVALID KEY
+                       WRITE CheckpointRecord
+               END-REWRITE
+           END-IF.
+
+       0300-Delete-Checkpoint.
+           IF Checkpoint-File-Ready
+               MOVE WS-Run-Id TO CKPT-Run-Id
+               DELETE CheckpointFile
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               CLOSE CheckpointFile
+           END-IF.
+
+       1000-Edit-Record.
+           SET Valid-Record TO TRUE
+           MOVE SPACES TO WS-Reason-Code
+           MOVE SPACES TO WS-Reason-Text
+
+           IF Field1 = SPACES
+               SET Invalid-Record TO TRUE
+               MOVE 'E001' TO WS-Reason-Code
+               MOVE 'FIELD1 IS BLANK' TO WS-Reason-Text
+           ELSE
+               IF Record-Deleted
+                   SET Invalid-Record TO TRUE
+                   MOVE 'E004' TO WS-Reason-Code
+                   MOVE 'RECORD IS LOGICALLY DELETED'
+                       TO WS-Reason-Text
+               ELSE
+                   IF Field2-Amount NOT NUMERIC
+                       SET Invalid-Record TO TRUE
+                       MOVE 'E002' TO WS-Reason-Code
+                       MOVE 'FIELD2 AMOUNT IS NOT NUMERIC'
+                           TO WS-Reason-Text
+                   ELSE
+                       IF Field2-Currency-Code = SPACES
+                           SET Invalid-Record TO TRUE
+                           MOVE 'E003' TO WS-Reason-Code
+                           MOVE 'FIELD2 CURRENCY CODE IS BLANK'
+                               TO WS-Reason-Text
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-Write-Reject.
+           MOVE Field1 TO Reject-Field1
+           MOVE Field2 TO Reject-Field2
+           MOVE WS-Reason-Code TO Reject-Reason-Code
+           MOVE WS-Reason-Text TO Reject-Reason-Text
+           WRITE RejectRecord
+           ADD 1 TO WS-Reject-Count.
+
+       9000-Write-Control-Report.
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Date-Time
+           IF WS-Parm-Run-Date NOT = SPACES
+               MOVE WS-Parm-Run-Date TO WS-Run-Date-Display
+           ELSE
+               MOVE WS-CD-Date TO WS-Run-Date-Display
+           END-IF
+           STRING WS-CD-Hour    DELIMITED BY SIZE ':'  DELIMITED BY SIZE
+                  WS-CD-Minute  DELIMITED BY SIZE ':'  DELIMITED BY SIZE
+                  WS-CD-Second  DELIMITED BY SIZE
+                  INTO WS-Run-Time-Display
+           END-STRING
+
+           OPEN OUTPUT ControlReportFile
+           IF ControlReportStatus NOT = '00'
+               DISPLAY 'Error opening control report file. Status: '
+                   ControlReportStatus
+           ELSE
+               MOVE SPACES TO ControlReportRecord
+               STRING 'PROGRAM: '        DELIMITED BY SIZE
+                      WS-Program-Name    DELIMITED BY SIZE
+                      '  RUN DATE: '     DELIMITED BY SIZE
+                      WS-Run-Date-Display DELIMITED BY SIZE
+                      '  RUN TIME: '     DELIMITED BY SIZE
+                      WS-Run-Time-Display DELIMITED BY SIZE
+                      INTO CTL-Rpt-Text
+               END-STRING
+               WRITE ControlReportRecord
+
+               MOVE SPACES TO ControlReportRecord
+               STRING 'RECORDS READ: '      DELIMITED BY SIZE
+                      WS-Record-Count-Read  DELIMITED BY SIZE
+                      '  RECORDS DISPLAYED: ' DELIMITED BY SIZE
+                      WS-Record-Count-Disp  DELIMITED BY SIZE
+                      INTO CTL-Rpt-Text
+               END-STRING
+               WRITE ControlReportRecord
+
+               MOVE SPACES TO ControlReportRecord
+               STRING 'RECORDS REJECTED: '  DELIMITED BY SIZE
+                      WS-Reject-Count       DELIMITED BY SIZE
+                      INTO CTL-Rpt-Text
+               END-STRING
+               WRITE ControlReportRecord
+
+               MOVE WS-Grand-Total TO WS-Grand-Total-Display
+               MOVE SPACES TO ControlReportRecord
+               STRING 'AMOUNT TOTAL: '        DELIMITED BY SIZE
+                      WS-Grand-Total-Display  DELIMITED BY SIZE
+                      INTO CTL-Rpt-Text
+               END-STRING
+               WRITE ControlReportRecord
+
+               MOVE WS-Reject-Amt-Total TO WS-Reject-Amt-Display
+               MOVE SPACES TO ControlReportRecord
+               STRING 'REJECTED AMOUNT TOTAL: '  DELIMITED BY SIZE
+                      WS-Reject-Amt-Display DELIMITED BY SIZE
+                      INTO CTL-Rpt-Text
+               END-STRING
+               WRITE ControlReportRecord
+
+               CLOSE ControlReportFile
+           END-IF
+
+           MOVE WS-Grand-Total TO WS-Grand-Total-Display
+           MOVE WS-Reject-Amt-Total TO WS-Reject-Amt-Display
+           DISPLAY '===== CBACT04C CONTROL REPORT ====='
+           DISPLAY 'PROGRAM: ' WS-Program-Name
+           DISPLAY 'RUN DATE: ' WS-Run-Date-Display
+               ' RUN TIME: ' WS-Run-Time-Display
+           DISPLAY 'RECORDS READ: ' WS-Record-Count-Read
+           DISPLAY 'RECORDS DISPLAYED: ' WS-Record-Count-Disp
+           DISPLAY 'RECORDS REJECTED: ' WS-Reject-Count
+           DISPLAY 'AMOUNT TOTAL: ' WS-Grand-Total-Display
+           DISPLAY 'REJECTED AMOUNT TOTAL: ' WS-Reject-Amt-Display
+           DISPLAY '===================================='.
+
+       9500-Write-Audit-Record.
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Date-Time
+           OPEN EXTEND AuditLogFile
+           IF AuditLogFileStatus NOT = '00'
+               DISPLAY 'Error opening audit log file. Status: '
+                   AuditLogFileStatus
+           ELSE
+               IF Batch-Mode-Active
+                   STRING 'BATCHCTL (' DELIMITED BY SIZE
+                          WS-Files-Processed-Count DELIMITED BY SIZE
+                          ' files)' DELIMITED BY SIZE
+                          INTO WS-Audit-Input-Name
+                   END-STRING
+               ELSE
+                   MOVE WS-Input-Dataset-Name TO WS-Audit-Input-Name
+               END-IF
+
+               MOVE SPACES TO AuditLogRecord
+               MOVE WS-Program-Name TO AUDT-Program-Name
+               MOVE WS-Current-Date-Time TO AUDT-Run-Timestamp
+               MOVE WS-Audit-Input-Name TO AUDT-Input-File-Name
+               MOVE WS-Record-Count-Read TO AUDT-Records-Read
+               MOVE WS-Audit-File-Status TO AUDT-Final-File-Status
+               MOVE WS-Run-Result TO AUDT-Run-Result
+               WRITE AuditLogRecord
+               CLOSE AuditLogFile
+           END-IF.
