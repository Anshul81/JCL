@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT04M.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InputFile ASSIGN TO WS-Input-Dataset-Name
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS Field1
+                  FILE STATUS IS FileStatus.
+
+           SELECT TransactionFile ASSIGN TO "MAINTTXN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS TransactionFileStatus.
+
+           SELECT MaintReportFile ASSIGN TO "MAINTRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS MaintReportStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InputFile.
+           COPY CB04REC.
+
+       FD  TransactionFile.
+           COPY CB04MTXN.
+
+       FD  MaintReportFile.
+       01  MaintReportRecord           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FileStatus                  PIC XX.
+       01  TransactionFileStatus       PIC XX.
+       01  MaintReportStatus           PIC XX.
+       01  EndOfTransactions           PIC X VALUE 'N'.
+
+       01  WS-Input-Dataset-Name       PIC X(80) VALUE 'INFILE'.
+
+       01  WS-Browse-Count             PIC 9(7) VALUE ZERO.
+       01  WS-Add-Count                PIC 9(7) VALUE ZERO.
+       01  WS-Update-Count             PIC 9(7) VALUE ZERO.
+       01  WS-Delete-Count             PIC 9(7) VALUE ZERO.
+       01  WS-Reject-Count             PIC 9(7) VALUE ZERO.
+
+       01  WS-Edit-Switch              PIC X VALUE 'Y'.
+           88  Valid-Record            VALUE 'Y'.
+           88  Invalid-Record          VALUE 'N'.
+       01  WS-Reason-Code              PIC X(4).
+       01  WS-Reason-Text              PIC X(40).
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN I-O InputFile
+           IF FileStatus NOT = '00'
+               DISPLAY 'Error opening InputFile. Status: ' FileStatus
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TransactionFile
+           IF TransactionFileStatus NOT = '00'
+               DISPLAY 'Error opening transaction file. Status: '
+                   TransactionFileStatus
+               CLOSE InputFile
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT MaintReportFile
+           IF MaintReportStatus NOT = '00'
+               DISPLAY 'Error opening maintenance report file. '
+                   'Status: ' MaintReportStatus
+               CLOSE InputFile
+               CLOSE TransactionFile
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EndOfTransactions = 'Y'
+               READ TransactionFile INTO MaintTransRecord
+                   AT END
+                       MOVE 'Y' TO EndOfTransactions
+                   NOT AT END
+                       PERFORM 1000-Apply-Transaction
+               END-READ
+           END-PERFORM
+
+           CLOSE InputFile
+           CLOSE TransactionFile
+           CLOSE MaintReportFile
+
+           DISPLAY '===== CBACT04M MAINTENANCE SUMMARY ====='
+           DISPLAY 'BROWSED: ' WS-Browse-Count
+           DISPLAY 'ADDED: '   WS-Add-Count
+           DISPLAY 'UPDATED: ' WS-Update-Count
+           DISPLAY 'DELETED: ' WS-Delete-Count
+           DISPLAY 'REJECTED: ' WS-Reject-Count
+           DISPLAY '=========================================='
+           STOP RUN.
+
+       1000-Apply-Transaction.
+           EVALUATE TRUE
+               WHEN MT-Browse
+                   PERFORM 2000-Browse-Record
+               WHEN MT-Add
+                   PERFORM 3000-Add-Record
+               WHEN MT-Update
+                   PERFORM 4000-Update-Record
+               WHEN MT-Delete
+                   PERFORM 5000-Delete-Record
+               WHEN OTHER
+                   ADD 1 TO WS-Reject-Count
+                   MOVE SPACES TO MaintReportRecord
+                   STRING 'UNKNOWN FUNCTION [' DELIMITED BY SIZE
+                          MT-Function          DELIMITED BY SIZE
+                          '] FOR KEY '         DELIMITED BY SIZE
+                          MT-Field1            DELIMITED BY SIZE
+                          INTO MaintReportRecord
+                   END-STRING
+                   PERFORM 8000-Write-Report-Line
+           END-EVALUATE.
+
+       2000-Browse-Record.
+           MOVE MT-Field1 TO Field1
+           READ InputFile
+               INVALID KEY
+                   ADD 1 TO WS-Reject-Count
+                   MOVE SPACES TO MaintReportRecord
+                   STRING 'BROWSE - NOT FOUND - KEY '
+                          DELIMITED BY SIZE
+                          MT-Field1 DELIMITED BY SIZE
+                          INTO MaintReportRecord
+                   END-STRING
+               NOT INVALID KEY
+                   ADD 1 TO WS-Browse-Count
+                   MOVE SPACES TO MaintReportRecord
+                   STRING 'BROWSE - KEY ' DELIMITED BY SIZE
+                          Field1          DELIMITED BY SIZE
+                          ' FIELD2 '      DELIMITED BY SIZE
+                          Field2          DELIMITED BY SIZE
+                          ' STATUS '      DELIMITED BY SIZE
+                          Record-Status   DELIMITED BY SIZE
+                          INTO MaintReportRecord
+                   END-STRING
+           END-READ
+           PERFORM 8000-Write-Report-Line.
+
+       1500-Edit-Maint-Fields.
+           SET Valid-Record TO TRUE
+           MOVE SPACES TO WS-Reason-Code
+           MOVE SPACES TO WS-Reason-Text
+
+           IF Field1 = SPACES
+               SET Invalid-Record TO TRUE
+               MOVE 'E001' TO WS-Reason-Code
+               MOVE 'FIELD1 IS BLANK' TO WS-Reason-Text
+           ELSE
+               IF Field2-Amount NOT NUMERIC
+                   SET Invalid-Record TO TRUE
+                   MOVE 'E002' TO WS-Reason-Code
+                   MOVE 'FIELD2 AMOUNT IS NOT NUMERIC'
+                       TO WS-Reason-Text
+               ELSE
+                   IF Field2-Currency-Code = SPACES
+                       SET Invalid-Record TO TRUE
+                       MOVE 'E003' TO WS-Reason-Code
+                       MOVE 'FIELD2 CURRENCY CODE IS BLANK'
+                           TO WS-Reason-Text
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-Add-Record.
+           MOVE MT-Field1 TO Field1
+           MOVE MT-Field2 TO Field2
+           SET Record-Active TO TRUE
+           PERFORM 1500-Edit-Maint-Fields
+           IF Invalid-Record
+               ADD 1 TO WS-Reject-Count
+               MOVE SPACES TO MaintReportRecord
+               STRING 'ADD - REJECTED - ' DELIMITED BY SIZE
+                      WS-Reason-Text      DELIMITED BY SIZE
+                      ' - KEY '           DELIMITED BY SIZE
+                      MT-Field1           DELIMITED BY SIZE
+                      INTO MaintReportRecord
+               END-STRING
+           ELSE
+               WRITE InputRecord
+                   INVALID KEY
+                       ADD 1 TO WS-Reject-Count
+                       MOVE SPACES TO MaintReportRecord
+                       STRING 'ADD - DUPLICATE KEY - REJECTED - KEY '
+                              DELIMITED BY SIZE
+                              MT-Field1 DELIMITED BY SIZE
+                              INTO MaintReportRecord
+                       END-STRING
+                   NOT INVALID KEY
+                       IF FileStatus = '00'
+                           ADD 1 TO WS-Add-Count
+                           MOVE SPACES TO MaintReportRecord
+                           STRING 'ADD - RECORD ADDED - KEY '
+                                  DELIMITED BY SIZE
+                                  MT-Field1 DELIMITED BY SIZE
+                                  INTO MaintReportRecord
+                           END-STRING
+                       ELSE
+                           ADD 1 TO WS-Reject-Count
+                           MOVE SPACES TO MaintReportRecord
+                           STRING 'ADD - WRITE FAILED - STATUS '
+                                  DELIMITED BY SIZE
+                                  FileStatus DELIMITED BY SIZE
+                                  ' - KEY '  DELIMITED BY SIZE
+                                  MT-Field1 DELIMITED BY SIZE
+                                  INTO MaintReportRecord
+                           END-STRING
+                       END-IF
+               END-WRITE
+           END-IF
+           PERFORM 8000-Write-Report-Line.
+
+       4000-Update-Record.
+           MOVE MT-Field1 TO Field1
+           READ InputFile
+               INVALID KEY
+                   ADD 1 TO WS-Reject-Count
+                   MOVE SPACES TO MaintReportRecord
+                   STRING 'UPDATE - NOT FOUND - REJECTED - KEY '
+                          DELIMITED BY SIZE
+                          MT-Field1 DELIMITED BY SIZE
+                          INTO MaintReportRecord
+                   END-STRING
+                   PERFORM 8000-Write-Report-Line
+               NOT INVALID KEY
+                   MOVE MT-Field2 TO Field2
+                   PERFORM 1500-Edit-Maint-Fields
+                   IF Invalid-Record
+                       ADD 1 TO WS-Reject-Count
+                       MOVE SPACES TO MaintReportRecord
+                       STRING 'UPDATE - REJECTED - '
+                              DELIMITED BY SIZE
+                              WS-Reason-Text DELIMITED BY SIZE
+                              ' - KEY '      DELIMITED BY SIZE
+                              MT-Field1      DELIMITED BY SIZE
+                              INTO MaintReportRecord
+                       END-STRING
+                   ELSE
+                       REWRITE InputRecord
+                           INVALID KEY
+                               ADD 1 TO WS-Reject-Count
+                               MOVE SPACES TO MaintReportRecord
+                               STRING
+                                  'UPDATE - REWRITE FAILED - KEY '
+                                  DELIMITED BY SIZE
+                                  MT-Field1 DELIMITED BY SIZE
+                                  INTO MaintReportRecord
+                               END-STRING
+                           NOT INVALID KEY
+                               IF FileStatus = '00'
+                                   ADD 1 TO WS-Update-Count
+                                   MOVE SPACES TO MaintReportRecord
+                                   STRING
+                                      'UPDATE - RECORD UPDATED - KEY '
+                                      DELIMITED BY SIZE
+                                      MT-Field1 DELIMITED BY SIZE
+                                      INTO MaintReportRecord
+                                   END-STRING
+                               ELSE
+                                   ADD 1 TO WS-Reject-Count
+                                   MOVE SPACES TO MaintReportRecord
+                                   STRING 'UPDATE - REWRITE FAILED - '
+                                          DELIMITED BY SIZE
+                                          'STATUS ' DELIMITED BY SIZE
+                                          FileStatus DELIMITED BY SIZE
+                                          ' - KEY '  DELIMITED BY SIZE
+                                          MT-Field1 DELIMITED BY SIZE
+                                          INTO MaintReportRecord
+                                   END-STRING
+                               END-IF
+                       END-REWRITE
+                   END-IF
+                   PERFORM 8000-Write-Report-Line
+           END-READ.
+
+       5000-Delete-Record.
+           MOVE MT-Field1 TO Field1
+           READ InputFile
+               INVALID KEY
+                   ADD 1 TO WS-Reject-Count
+                   MOVE SPACES TO MaintReportRecord
+                   STRING 'DELETE - NOT FOUND - REJECTED - KEY '
+                          DELIMITED BY SIZE
+                          MT-Field1 DELIMITED BY SIZE
+                          INTO MaintReportRecord
+                   END-STRING
+                   PERFORM 8000-Write-Report-Line
+               NOT INVALID KEY
+                   SET Record-Deleted TO TRUE
+                   REWRITE InputRecord
+                       INVALID KEY
+                           ADD 1 TO WS-Reject-Count
+                           MOVE SPACES TO MaintReportRecord
+                           STRING 'DELETE - REWRITE FAILED - KEY '
+                                  DELIMITED BY SIZE
+                                  MT-Field1 DELIMITED BY SIZE
+                                  INTO MaintReportRecord
+                           END-STRING
+                       NOT INVALID KEY
+                           IF FileStatus = '00'
+                               ADD 1 TO WS-Delete-Count
+                               MOVE SPACES TO MaintReportRecord
+                               STRING
+                                  'DELETE - LOGICALLY DELETED - KEY '
+                                  DELIMITED BY SIZE
+                                  MT-Field1 DELIMITED BY SIZE
+                                  INTO MaintReportRecord
+                               END-STRING
+                           ELSE
+                               ADD 1 TO WS-Reject-Count
+                               MOVE SPACES TO MaintReportRecord
+                               STRING 'DELETE - REWRITE FAILED - '
+                                      DELIMITED BY SIZE
+                                      'STATUS ' DELIMITED BY SIZE
+                                      FileStatus DELIMITED BY SIZE
+                                      ' - KEY '  DELIMITED BY SIZE
+                                      MT-Field1 DELIMITED BY SIZE
+                                      INTO MaintReportRecord
+                               END-STRING
+                           END-IF
+                   END-REWRITE
+                   PERFORM 8000-Write-Report-Line
+           END-READ.
+
+       8000-Write-Report-Line.
+           WRITE MaintReportRecord
+           MOVE SPACES TO MaintReportRecord.
