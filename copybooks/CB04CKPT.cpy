@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CB04CKPT.cpy
+      *  Checkpoint record used to restart CBACT04C mid-file after an
+      *  abend, keyed by the run-id supplied for the current execution.
+      *****************************************************************
+       01  CheckpointRecord.
+           05  CKPT-Run-Id         PIC X(8).
+           05  CKPT-Last-Key       PIC X(20).
+           05  CKPT-Record-Count   PIC 9(9).
+           05  CKPT-Disp-Count     PIC 9(9).
+           05  CKPT-Reject-Count   PIC 9(9).
+           05  CKPT-Grand-Total    PIC S9(15)V99.
+           05  CKPT-Rejected-Amount PIC S9(15)V99.
+           05  CKPT-Dataset-Name   PIC X(80).
