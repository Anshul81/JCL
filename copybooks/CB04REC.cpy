@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CB04REC.cpy
+      *  Record layout for the InputFile keyed data store used by
+      *  CBACT04C and any companion program that reads/maintains the
+      *  same file.  Field1 is the record key.
+      *****************************************************************
+       01  InputRecord.
+           05  Field1              PIC X(20).
+           05  Field2              PIC X(30).
+           COPY CB04FLD2.
+           05  Record-Status       PIC X VALUE 'A'.
+               88  Record-Active   VALUE 'A'.
+               88  Record-Deleted  VALUE 'D'.
