@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CB04FLD2.cpy
+      *  Structured redefinition of InputRecord's Field2: a signed
+      *  amount plus a currency/type code, used for the balancing
+      *  total in the CBACT04C control report.
+      *****************************************************************
+       05  Field2-Detail REDEFINES Field2.
+           10  Field2-Amount         PIC S9(13)V99 SIGN IS TRAILING.
+           10  Field2-Currency-Code  PIC X(3).
+           10  FILLER                PIC X(12).
