@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  CB04CTRL.cpy
+      *  End-of-run control/balancing report line written by CBACT04C
+      *  to ControlReportFile.
+      *****************************************************************
+       01  ControlReportRecord.
+           05  CTL-Rpt-Text        PIC X(80).
