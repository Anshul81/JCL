@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CB04STAT.cpy
+      *  FileStatus code-to-action lookup table for CBACT04C's open
+      *  retry/alert handling.  Action is 'O' (ok), 'R' (retry - a
+      *  transient condition, e.g. the file is in use by another job)
+      *  or 'F' (fatal - abend the run).
+      *****************************************************************
+       01  WS-Status-Action-Table.
+           05  WS-Status-Entry OCCURS 6 TIMES INDEXED BY WS-Status-Idx.
+               10  WS-Status-Code      PIC X(2).
+               10  WS-Status-Action    PIC X.
+               10  WS-Status-Desc      PIC X(30).
