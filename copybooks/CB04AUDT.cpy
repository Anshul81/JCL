@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CB04AUDT.cpy
+      *  One row per CBACT04C execution, appended to AuditLogFile, so
+      *  run history survives after the job log has scrolled away.
+      *****************************************************************
+       01  AuditLogRecord.
+           05  AUDT-Program-Name       PIC X(8).
+           05  AUDT-Run-Timestamp      PIC X(21).
+           05  AUDT-Input-File-Name    PIC X(80).
+           05  AUDT-Records-Read       PIC 9(9).
+           05  AUDT-Final-File-Status  PIC X(2).
+           05  AUDT-Run-Result         PIC X(8).
