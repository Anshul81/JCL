@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CB04MTXN.cpy
+      *  Maintenance transaction layout read by CBACT04M: one request
+      *  per line to browse, add, update, or logically delete a
+      *  record on the InputFile data store, keyed by MT-Field1.
+      *****************************************************************
+       01  MaintTransRecord.
+           05  MT-Function         PIC X.
+               88  MT-Browse       VALUE 'B'.
+               88  MT-Add          VALUE 'A'.
+               88  MT-Update       VALUE 'U'.
+               88  MT-Delete       VALUE 'D'.
+           05  MT-Field1           PIC X(20).
+           05  MT-Field2           PIC X(30).
